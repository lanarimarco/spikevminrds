@@ -4,7 +4,7 @@
          05  MPPVM00-TIPO-SIZE             PIC S9(4) COMP-4 VALUE 2480.
          05  MPPVM00-TIPO-RRCC             PIC S9(4) COMP-4 VALUE 0101.
       *
-       01  MPPVM00-NUM-CAMPI               PIC S9(4) COMP-4 VALUE    8.
+       01  MPPVM00-NUM-CAMPI               PIC S9(4) COMP-4 VALUE   12.
        01  MPPVM00-PC-INI.
          05  MPPVM00-RR-INI                PIC S9(4) COMP-4 VALUE ZERO.
          05  MPPVM00-CC-INI                PIC S9(4) COMP-4 VALUE ZERO.
@@ -18,6 +18,10 @@
 006      05  FILLER                        PIC X(2) VALUE X"F8F7".      M01
 007      05  FILLER                        PIC X(2) VALUE X"50F4".      TASFUN
 008      05  FILLER                        PIC X(2) VALUE X"F0F5".      DTASFUN
+009      05  FILLER                        PIC X(2) VALUE X"40F4".      CINP2
+010      05  FILLER                        PIC X(2) VALUE X"F0F5".      COUT2
+011      05  FILLER                        PIC X(2) VALUE X"40F4".      CINPX
+012      05  FILLER                        PIC X(2) VALUE X"F0F5".      COUTX
       *
        01  MPPVM00-TAB-CAMPI.
       *
@@ -61,6 +65,26 @@
 008      05  FILLER                        PIC S9(4) COMP-4 VALUE 2308. DTASFUN
 008      05  FILLER                        PIC S9(4) COMP-4 VALUE 1849. DTASFUN
       *
+009      05  FILLER                        PIC S9(4) COMP-4 VALUE  309. CINP2
+009      05  FILLER                        PIC S9(4) COMP-4 VALUE   15. CINP2
+009      05  FILLER                        PIC S9(4) COMP-4 VALUE 2381. CINP2
+009      05  FILLER                        PIC S9(4) COMP-4 VALUE 1922. CINP2
+      *
+010      05  FILLER                        PIC S9(4) COMP-4 VALUE  327. COUT2
+010      05  FILLER                        PIC S9(4) COMP-4 VALUE   15. COUT2
+010      05  FILLER                        PIC S9(4) COMP-4 VALUE 2397. COUT2
+010      05  FILLER                        PIC S9(4) COMP-4 VALUE 1938. COUT2
+      *
+011      05  FILLER                        PIC S9(4) COMP-4 VALUE  345. CINPX
+011      05  FILLER                        PIC S9(4) COMP-4 VALUE   60. CINPX
+011      05  FILLER                        PIC S9(4) COMP-4 VALUE 2413. CINPX
+011      05  FILLER                        PIC S9(4) COMP-4 VALUE 1954. CINPX
+      *
+012      05  FILLER                        PIC S9(4) COMP-4 VALUE  408. COUTX
+012      05  FILLER                        PIC S9(4) COMP-4 VALUE   60. COUTX
+012      05  FILLER                        PIC S9(4) COMP-4 VALUE 2474. COUTX
+012      05  FILLER                        PIC S9(4) COMP-4 VALUE 2015. COUTX
+      *
        01  MPPVM00I.
          05  FILLER                        PIC X(012).
          05  MASKL                         PIC S9(004) COMP-4.
@@ -103,6 +127,26 @@
          05  FILLER                        REDEFINES DTASFUNF.
            10  DTASFUNA                    PIC X(0001).
          05  DTASFUNI                      PIC X(072).
+         05  CINP2L                        PIC S9(004) COMP-4.
+         05  CINP2F                        PIC X(0001).
+         05  FILLER                        REDEFINES CINP2F.
+           10  CINP2A                      PIC X(0001).
+         05  CINP2I                        PIC X(015).
+         05  COUT2L                        PIC S9(004) COMP-4.
+         05  COUT2F                        PIC X(0001).
+         05  FILLER                        REDEFINES COUT2F.
+           10  COUT2A                      PIC X(0001).
+         05  COUT2I                        PIC X(015).
+         05  CINPXL                        PIC S9(004) COMP-4.
+         05  CINPXF                        PIC X(0001).
+         05  FILLER                        REDEFINES CINPXF.
+           10  CINPXA                      PIC X(0001).
+         05  CINPXI                        PIC X(060).
+         05  COUTXL                        PIC S9(004) COMP-4.
+         05  COUTXF                        PIC X(0001).
+         05  FILLER                        REDEFINES COUTXF.
+           10  COUTXA                      PIC X(0001).
+         05  COUTXI                        PIC X(060).
        01  MPPVM00O                        REDEFINES MPPVM00I.
          05  FILLER                        PIC X(012).
          05  FILLER                        PIC X(0002).
@@ -129,4 +173,16 @@
          05  FILLER                        PIC X(0002).
          05  FILLER                        PIC X(0001).
          05  DTASFUNO                      PIC X(072).
+         05  FILLER                        PIC X(0002).
+         05  FILLER                        PIC X(0001).
+         05  CINP2O                        PIC X(015).
+         05  FILLER                        PIC X(0002).
+         05  FILLER                        PIC X(0001).
+         05  COUT2O                        PIC X(015).
+         05  FILLER                        PIC X(0002).
+         05  FILLER                        PIC X(0001).
+         05  CINPXO                        PIC X(060).
+         05  FILLER                        PIC X(0002).
+         05  FILLER                        PIC X(0001).
+         05  COUTXO                        PIC X(060).
       *
