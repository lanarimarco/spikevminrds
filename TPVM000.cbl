@@ -6,7 +6,81 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.                         *CSTD
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *--------------------------------------------------------------*
+      *    FILE DI LOG DELLE PROVE DI CONNETTIVITA' VM00              *
+      *--------------------------------------------------------------*
+           SELECT VMLOG-FILE   ASSIGN TO VMLOG
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS VMLOG-STATUS.
+      *--------------------------------------------------------------*
+      *    FILE DEI CASI DI PROVA DELLA SUITE DI REGRESSIONE VM00     *
+      *--------------------------------------------------------------*
+           SELECT VMTEST-FILE  ASSIGN TO VMTEST
+                  ORGANIZATION IS RELATIVE
+                  ACCESS MODE  IS RANDOM
+                  RELATIVE KEY IS VMTEST-INDICE-REL
+                  FILE STATUS  IS VMTEST-STATUS.
+      *--------------------------------------------------------------*
+      *    FILE DEGLI INCIDENTI (ABEND) SEGNALATI DA C43401ABRT       *
+      *--------------------------------------------------------------*
+           SELECT VMINC-FILE   ASSIGN TO VMINC
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS VMINC-STATUS.
+      *--------------------------------------------------------------*
+      *    FILE DEI TEMPI DI RISPOSTA CICS RILEVATI DA VM00           *
+      *--------------------------------------------------------------*
+           SELECT VMPERF-FILE  ASSIGN TO VMPERF
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS VMPERF-STATUS.
        DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  VMLOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  VMLOG-REC.
+           05  VMLOG-UTENTE          PIC X(15).
+           05  VMLOG-TERM            PIC X(15).
+           05  VMLOG-EIBTRMID        PIC X(4).
+           05  VMLOG-EIBDATE         PIC S9(7) COMP-3.
+           05  VMLOG-EIBTIME         PIC S9(7) COMP-3.
+           05  VMLOG-TASTO           PIC XX.
+           05  VMLOG-CAMPO-INPUT-SW  PIC X.
+               88  VMLOG-CAMPO-VUOTO         VALUE "S".
+               88  VMLOG-CAMPO-VALORIZZATO   VALUE "N".
+           05  FILLER                PIC X(20).
+      *
+       FD  VMTEST-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  VMTEST-REC.
+           05  VMTEST-INPUT          PIC X(50).
+           05  VMTEST-ATTESO         PIC X(50).
+      *
+       FD  VMINC-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  VMINC-REC.
+           05  VMINC-TIPO-ABN        PIC XX.
+           05  VMINC-ABEND           PIC XX.
+           05  VMINC-PARAGRAFO       PIC X(20).
+           05  VMINC-EIBTRMID        PIC X(4).
+           05  VMINC-EIBTASKN        PIC S9(7) COMP-3.
+           05  VMINC-EIBDATE         PIC S9(7) COMP-3.
+           05  VMINC-EIBTIME         PIC S9(7) COMP-3.
+           05  FILLER                PIC X(20).
+      *
+       FD  VMPERF-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  VMPERF-REC.
+           05  VMPERF-EIBTRMID       PIC X(4).
+           05  VMPERF-EIBDATE        PIC S9(7) COMP-3.
+           05  VMPERF-INTERVALLO     PIC S9(7) COMP-3.
+           05  FILLER                PIC X(20).
       *
        WORKING-STORAGE SECTION.
       *    COPY C43401WK SUPPRESS.                                      *C43401
@@ -194,12 +268,45 @@ NT            10 C43401-DEV-HW           PIC  X(60).
        01   LUNGHEZZE.
       * 05   LEN-MENU          PIC S9(4) COMP  VALUE +1060.             *C43401
         05   LEN-MENU          PIC S9(4) COMP-4  VALUE +1060.           *C43401
-      * 05   LEN-COMMAREA      PIC S9(4) COMP  VALUE +1360.             *C43401
-        05   LEN-COMMAREA      PIC S9(4) COMP-4  VALUE +1360.           *C43401
+      * 05   LEN-COMMAREA      PIC S9(4) COMP  VALUE +1420.             *C43401
+        05   LEN-COMMAREA      PIC S9(4) COMP-4  VALUE +1420.           *C43401
        01  FILLER        VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789".
            02  EL-LETT         PIC X          OCCURS 36
                                               INDEXED   BY  I-LETT.
       *--------------------------------------------------------------*
+      *       STATI DEI FILE DI SERVIZIO VM00                        *
+      *--------------------------------------------------------------*
+       01  FILE-STATUS-AREE.
+        05   VMLOG-STATUS                  PIC XX VALUE "00".
+             88  VMLOG-OK                         VALUE "00".
+        05   VMTEST-STATUS                 PIC XX VALUE "00".
+             88  VMTEST-OK                        VALUE "00".
+             88  VMTEST-NOTFND                    VALUE "23" "24".
+        05   VMINC-STATUS                  PIC XX VALUE "00".
+             88  VMINC-OK                         VALUE "00".
+        05   VMPERF-STATUS                 PIC XX VALUE "00".
+             88  VMPERF-OK                        VALUE "00".
+      *--------------------------------------------------------------*
+      *       AREA DI SUPPORTO PER LA SCRITTURA DEGLI INCIDENTI       *
+      *--------------------------------------------------------------*
+       01  VMINC-AREE.
+        05   VMINC-PARAGRAFO-CORRENTE      PIC X(20) VALUE SPACE.
+      *--------------------------------------------------------------*
+      *       AREA DI SUPPORTO PER IL CALCOLO DEL TEMPO DI RISPOSTA   *
+      *       (CONVERSIONE 0HHMMSS IN SECONDI, VMPERF)                *
+      *--------------------------------------------------------------*
+       01  VMPERF-CALC-AREE.
+        05   VMPERF-HH-INIZIO              PIC S9(3) COMP-3 VALUE ZERO.
+        05   VMPERF-MMSS-INIZIO            PIC S9(4) COMP-3 VALUE ZERO.
+        05   VMPERF-MM-INIZIO              PIC S9(3) COMP-3 VALUE ZERO.
+        05   VMPERF-SS-INIZIO              PIC S9(3) COMP-3 VALUE ZERO.
+        05   VMPERF-SEC-INIZIO             PIC S9(7) COMP-3 VALUE ZERO.
+        05   VMPERF-HH-FINE                PIC S9(3) COMP-3 VALUE ZERO.
+        05   VMPERF-MMSS-FINE              PIC S9(4) COMP-3 VALUE ZERO.
+        05   VMPERF-MM-FINE                PIC S9(3) COMP-3 VALUE ZERO.
+        05   VMPERF-SS-FINE                PIC S9(3) COMP-3 VALUE ZERO.
+        05   VMPERF-SEC-FINE               PIC S9(7) COMP-3 VALUE ZERO.
+      *--------------------------------------------------------------*
       *       FLAGS                                                  *
       *--------------------------------------------------------------*
        01  FLAGS.
@@ -234,6 +341,8 @@ NT            10 C43401-DEV-HW           PIC  X(60).
              10 ERR-TASTO       PIC X.
              10 ALTRI-ERRORI.
                 20 ERR-INP           PIC X.
+                20 ERR-PARM          PIC X.
+                20 ERR-TASTO2        PIC X.
       *--------------------------------------------------------------*
       *       CAMPI PER GESTIONE ERRORI                              *
       *--------------------------------------------------------------*
@@ -241,14 +350,57 @@ NT            10 C43401-DEV-HW           PIC  X(60).
       * 05 IND              PIC S9(4) COMP VALUE ZERO.                  *C43401
         05 IND              PIC S9(4) COMP-4 VALUE ZERO.                *C43401
         05 TIPO-ERRORE      PIC 99 VALUE ZERO.
+      *    01=ERR-INP  02=ERR-PARM  03=ERR-TASTO2  04=ERR-TASTO
         05 TABELLA-ERRORI   PIC X(79)  VALUE SPACE.                     *CSTD
         05 TAB-ERRORI REDEFINES TABELLA-ERRORI.
          10 ELEM-ERRORE     PIC X(7).
-         10 EL-ERRORE   OCCURS 2.
+         10 EL-ERRORE   OCCURS 14.
            20 FILLER        PIC X.
            20 TIPO-ERR      PIC XX.
-         10 FILLER          PIC X(29).
+         10 FILLER          PIC X(30).
         05  ELEM-TST-ERR    PIC X(79)  VALUE SPACE.                     *CSTD
+        05  MESSO-PTR       PIC S9(4) COMP-4 VALUE 1.
+      *--------------------------------------------------------------*
+      *       TABELLA MESSAGGI MULTILINGUA, PILOTATA DA CSM-LINGUA    *
+      *--------------------------------------------------------------*
+       01  TABELLA-MESSAGGI.
+        05 MSG-TASTO-INVALIDO   PIC X(20).
+        05 MSG-CAMPO-VUOTO      PIC X(30).
+        05 MSG-CONTESTO-ERRATO  PIC X(45).
+        05 MSG-TEST-SUPERATO    PIC X(20).
+        05 MSG-TEST-FALLITO     PIC X(20).
+        05 MSG-FINE-TEST        PIC X(45).
+        05 MSG-STAMPA-OK        PIC X(30).
+        05 MSG-CAMPO2-INVALIDO  PIC X(45).
+        05 MSG-AIUTO-TASTI      PIC X(94).
+        05 MSG-PGM-NON-TROVATO  PIC X(40).
+        05 MSG-EVIDENZA-OK      PIC X(30).
+        05 MSG-RICHIAMO-ERRATO  PIC X(20).
+      *--------------------------------------------------------------*
+      *       CAMPI PER LA STAMPA DEI PARAMETRI PA-REC (PF4)          *
+      *--------------------------------------------------------------*
+       01  STAMPA-PARAMETRI-AREE.
+        05 STAMPA-VARIAZ    PIC 9(7).
+        05 STAMPA-USO       PIC 9(7).
+      *--------------------------------------------------------------*
+      *       CAMPI PER LA STAMPA DI EVIDENZA DELLO SCHERMO (PF6)     *
+      *--------------------------------------------------------------*
+       01  STAMPA-EVIDENZA-AREE.
+        05 EVID-EIBDATE     PIC 9(7).
+        05 EVID-EIBTIME     PIC 9(7).
+      *--------------------------------------------------------------*
+      *       CAMPI PER LA SUITE DI REGRESSIONE VMTEST                *
+      *--------------------------------------------------------------*
+       01  VMTEST-AREE.
+        05 VMTEST-INDICE-REL   PIC 9(4) COMP-4 VALUE ZERO.
+        05 VMTEST-READ-STATUS  PIC XX VALUE SPACE.
+           88 VMTEST-CASO-TROVATO      VALUE "00".
+        05 VMTEST-MSG-AREA.
+           10 VMTEST-MSG-LIT   PIC X(10) VALUE "CASO TEST ".
+           10 VMTEST-MSG-NUM   PIC ZZ9.
+           10 FILLER           PIC X     VALUE SPACE.
+           10 VMTEST-MSG-ESITO PIC X(20) VALUE SPACE.
+           10 FILLER           PIC X(45) VALUE SPACE.
       *
       *--------------------------------------------------------------*
       *       TASTO FUNZIONE                                         *
@@ -271,7 +423,7 @@ NT            10 C43401-DEV-HW           PIC  X(60).
             88 PF24          VALUE "24".
             88 PF25          VALUE "25".   
       *
-      *===== COMMAREA TOT - LUNGHEZZA :1060+300 =================
+      *===== COMMAREA TOT - LUNGHEZZA :1060+360 =================
         01 DFH-AREA-TOT.
            02  DFH-AREA-CONTAB.
                03  DFH-CHNTE           PIC X(4) VALUE SPACE.
@@ -574,7 +726,7 @@ NT            10 C43401-DEV-HW           PIC  X(60).
                    04  DFH-FILLER      PIC X(8) VALUE SPACE.
                    04  DFH-OPIDENT     PIC X(4) VALUE SPACE.
                03  FILLER              PIC XX VALUE SPACE.
-      *======== COMMAREA =========== LUNGHEZZA :300 ==================
+      *======== COMMAREA =========== LUNGHEZZA :360 ==================
            03  DFH-AREA-DATI.
              05 CINPUT                  PIC X(50) VALUE SPACE.
              05 COUTPUT                 PIC X(50) VALUE SPACE.
@@ -582,7 +734,15 @@ NT            10 C43401-DEV-HW           PIC  X(60).
              05 TASTO-N REDEFINES TASTO  PIC 99.
              05 DFH-TABELLA-ERRORI.
               10 DFH-EL-TAB-ERR          PIC X OCCURS 79 VALUE SPACE.    .C2
-           02 FILLER                   PIC X(119) VALUE SPACE.
+             05 DFH-VMTEST-INDICE        PIC 9(4) VALUE ZERO.
+             05 CINPUT2                  PIC X(15) VALUE SPACE.
+             05 COUTPUT2                 PIC X(15) VALUE SPACE.
+             05 DFH-MODO-ESTESO          PIC X    VALUE SPACE.
+                88 MODO-ESTESO                  VALUE "1".
+             05 CINPUT-EXT               PIC X(60) VALUE SPACE.
+             05 COUTPUT-EXT              PIC X(60) VALUE SPACE.
+             05 DFH-EIBTIME-INIZIO       PIC S9(7) COMP-3 VALUE ZERO.
+           02 FILLER                   PIC X(20) VALUE SPACE.
       *---------------------------------------------------------------*
       *      =========  C O P Y   E    I N C L U D E  =========       *
       *---------------------------------------------------------------*
@@ -593,7 +753,7 @@ NT            10 C43401-DEV-HW           PIC  X(60).
          05  MPPVM00-TIPO-SIZE             PIC S9(4) COMP-4 VALUE 2480.
          05  MPPVM00-TIPO-RRCC             PIC S9(4) COMP-4 VALUE 0101.
       *
-       01  MPPVM00-NUM-CAMPI               PIC S9(4) COMP-4 VALUE    8.
+       01  MPPVM00-NUM-CAMPI               PIC S9(4) COMP-4 VALUE   12.
        01  MPPVM00-PC-INI.
          05  MPPVM00-RR-INI                PIC S9(4) COMP-4 VALUE ZERO.
          05  MPPVM00-CC-INI                PIC S9(4) COMP-4 VALUE ZERO.
@@ -607,6 +767,10 @@ NT            10 C43401-DEV-HW           PIC  X(60).
 006      05  FILLER                        PIC X(2) VALUE X"F8F7".      M01
 007      05  FILLER                        PIC X(2) VALUE X"50F4".      TASFUN
 008      05  FILLER                        PIC X(2) VALUE X"F0F5".      DTASFUN
+009      05  FILLER                        PIC X(2) VALUE X"40F4".      CINP2
+010      05  FILLER                        PIC X(2) VALUE X"F0F5".      COUT2
+011      05  FILLER                        PIC X(2) VALUE X"40F4".      CINPX
+012      05  FILLER                        PIC X(2) VALUE X"F0F5".      COUTX
       *
        01  MPPVM00-TAB-CAMPI.
       *
@@ -650,6 +814,26 @@ NT            10 C43401-DEV-HW           PIC  X(60).
 008      05  FILLER                        PIC S9(4) COMP-4 VALUE 2308. DTASFUN
 008      05  FILLER                        PIC S9(4) COMP-4 VALUE 1849. DTASFUN
       *
+009      05  FILLER                        PIC S9(4) COMP-4 VALUE  309. CINP2
+009      05  FILLER                        PIC S9(4) COMP-4 VALUE   15. CINP2
+009      05  FILLER                        PIC S9(4) COMP-4 VALUE 2381. CINP2
+009      05  FILLER                        PIC S9(4) COMP-4 VALUE 1922. CINP2
+      *
+010      05  FILLER                        PIC S9(4) COMP-4 VALUE  327. COUT2
+010      05  FILLER                        PIC S9(4) COMP-4 VALUE   15. COUT2
+010      05  FILLER                        PIC S9(4) COMP-4 VALUE 2397. COUT2
+010      05  FILLER                        PIC S9(4) COMP-4 VALUE 1938. COUT2
+      *
+011      05  FILLER                        PIC S9(4) COMP-4 VALUE  345. CINPX
+011      05  FILLER                        PIC S9(4) COMP-4 VALUE   60. CINPX
+011      05  FILLER                        PIC S9(4) COMP-4 VALUE 2413. CINPX
+011      05  FILLER                        PIC S9(4) COMP-4 VALUE 1954. CINPX
+      *
+012      05  FILLER                        PIC S9(4) COMP-4 VALUE  408. COUTX
+012      05  FILLER                        PIC S9(4) COMP-4 VALUE   60. COUTX
+012      05  FILLER                        PIC S9(4) COMP-4 VALUE 2474. COUTX
+012      05  FILLER                        PIC S9(4) COMP-4 VALUE 2015. COUTX
+      *
        01  MPPVM00I.
          05  FILLER                        PIC X(012).
          05  MASKL                         PIC S9(004) COMP-4.
@@ -692,6 +876,26 @@ NT            10 C43401-DEV-HW           PIC  X(60).
          05  FILLER                        REDEFINES DTASFUNF.
            10  DTASFUNA                    PIC X(0001).
          05  DTASFUNI                      PIC X(072).
+         05  CINP2L                        PIC S9(004) COMP-4.
+         05  CINP2F                        PIC X(0001).
+         05  FILLER                        REDEFINES CINP2F.
+           10  CINP2A                      PIC X(0001).
+         05  CINP2I                        PIC X(015).
+         05  COUT2L                        PIC S9(004) COMP-4.
+         05  COUT2F                        PIC X(0001).
+         05  FILLER                        REDEFINES COUT2F.
+           10  COUT2A                      PIC X(0001).
+         05  COUT2I                        PIC X(015).
+         05  CINPXL                        PIC S9(004) COMP-4.
+         05  CINPXF                        PIC X(0001).
+         05  FILLER                        REDEFINES CINPXF.
+           10  CINPXA                      PIC X(0001).
+         05  CINPXI                        PIC X(060).
+         05  COUTXL                        PIC S9(004) COMP-4.
+         05  COUTXF                        PIC X(0001).
+         05  FILLER                        REDEFINES COUTXF.
+           10  COUTXA                      PIC X(0001).
+         05  COUTXI                        PIC X(060).
        01  MPPVM00O                        REDEFINES MPPVM00I.
          05  FILLER                        PIC X(012).
          05  FILLER                        PIC X(0002).
@@ -718,6 +922,18 @@ NT            10 C43401-DEV-HW           PIC  X(60).
          05  FILLER                        PIC X(0002).
          05  FILLER                        PIC X(0001).
          05  DTASFUNO                      PIC X(072).
+         05  FILLER                        PIC X(0002).
+         05  FILLER                        PIC X(0001).
+         05  CINP2O                        PIC X(015).
+         05  FILLER                        PIC X(0002).
+         05  FILLER                        PIC X(0001).
+         05  COUT2O                        PIC X(015).
+         05  FILLER                        PIC X(0002).
+         05  FILLER                        PIC X(0001).
+         05  CINPXO                        PIC X(060).
+         05  FILLER                        PIC X(0002).
+         05  FILLER                        PIC X(0001).
+         05  COUTXO                        PIC X(060).
       *
       *
       *COPY CSMBMSCA.
@@ -1094,9 +1310,11 @@ NT    *    06 FILLER                PIC X(14).
            END-IF.                                                      *C43401
            MOVE EIBCALEN TO C43401-EIBCALEN.                            *C43401
       *---------------------------------------------------------------- *C43401
+      *
+           PERFORM CARICA-MESSAGGI          THRU EX-CARICA-MESSAGGI.
       *
            IF  EIBCALEN = ZERO
-              MOVE "RICHIAMO ERRATO"       TO MESSAGGIO
+              MOVE MSG-RICHIAMO-ERRATO     TO MESSAGGIO
               PERFORM SEND-TEXT          THRU EX-SEND-TEXT.
       *
            MOVE LOW-VALUE                  TO MPPVM00O.
@@ -1111,6 +1329,8 @@ NT    *    06 FILLER                PIC X(14).
                PERFORM PRIMO-GIRO        THRU EX-PRIMO-GIRO
            ELSE
                MOVE DFHCOMMAREA            TO DFH-AREA-TOT
+               MOVE SPACE                  TO DFH-TABELLA-ERRORI
+               MOVE 1                      TO IND
                PERFORM RICEVO-MAPPA      THRU EX-RICEVO-MAPPA
                PERFORM AGGIORNA-COMMAREA THRU EX-AGGIORNA-COMMAREA
                MOVE LOW-VALUE              TO MPPVM00O
@@ -1121,6 +1341,7 @@ NT    *    06 FILLER                PIC X(14).
       *-------------------------------------------------------------*
        PRIMO-GIRO.
            MOVE "1"                        TO DEVIA-DATA-ONLY.
+           MOVE EIBTIME                    TO DFH-EIBTIME-INIZIO.
            PERFORM INIZIALIZZA           THRU EX-INIZIALIZZA.
            PERFORM RIPRISTINA-ATTR       THRU EX-RIPRISTINA-ATTR.
            PERFORM SEND-MAPPA            THRU EX-SEND-MAPPA.
@@ -1176,6 +1397,8 @@ NT    *    06 FILLER                PIC X(14).
                  END-EVALUATE                                           *C43401
               END-IF                                                    *C43401
               IF C43401-NO-IGNORE                                       *C43401
+                 MOVE "RICEVO-MAPPA" TO VMINC-PARAGRAFO-CORRENTE
+                 PERFORM SCRIVI-VMINC THRU EX-SCRIVI-VMINC
                  CALL "C43401ABRT" USING C43401-WKSTG                   *C43401
                                        C43401-EIB                       *C43401
                                        C43401-LKSTG                     *C43401
@@ -1187,15 +1410,116 @@ NT    *    06 FILLER                PIC X(14).
       *
        SECONDO-GIRO.
       *
-           MOVE SPACE                    TO DFH-TABELLA-ERRORI.           
-           MOVE 1                        TO IND.
            PERFORM CONTROLLO-PF        THRU EX-CONTROLLO-PF.
            PERFORM CONTROLLI           THRU EX-CONTROLLI.
+           PERFORM SCRIVI-VMLOG        THRU EX-SCRIVI-VMLOG.
+           PERFORM SCRIVI-VMPERF       THRU EX-SCRIVI-VMPERF.
            PERFORM ATTR-MAPPA          THRU EX-ATTR-MAPPA.
            PERFORM SEND-MAPPA          THRU EX-SEND-MAPPA.
       *
        EX-SECONDO-GIRO.
            EXIT.
+      *-------------------------------------------------------------*
+      *------------ LOG DELLA PROVA DI CONNETTIVITA' ----------------*
+      *-------------------------------------------------------------*
+       SCRIVI-VMLOG.
+      *
+           MOVE CSM-UTENTE         TO VMLOG-UTENTE.
+           MOVE CSM-TERM           TO VMLOG-TERM.
+           MOVE EIBTRMID           TO VMLOG-EIBTRMID.
+           MOVE EIBDATE            TO VMLOG-EIBDATE.
+           MOVE EIBTIME            TO VMLOG-EIBTIME.
+           MOVE TASTO-FUNZIONE     TO VMLOG-TASTO.
+           IF ERR-INP = "1"
+              SET VMLOG-CAMPO-VUOTO       TO TRUE
+           ELSE
+              SET VMLOG-CAMPO-VALORIZZATO TO TRUE
+           END-IF.
+      *
+           OPEN EXTEND VMLOG-FILE.
+           IF NOT VMLOG-OK
+              OPEN OUTPUT VMLOG-FILE
+           END-IF.
+           IF VMLOG-OK
+              WRITE VMLOG-REC
+              CLOSE VMLOG-FILE
+           END-IF.
+      *
+       EX-SCRIVI-VMLOG.
+           EXIT.
+      *-------------------------------------------------------------*
+      *---- LOG DI UN INCIDENTE (ABEND) PRIMA DI C43401ABRT ----------*
+      *-------------------------------------------------------------*
+       SCRIVI-VMINC.
+      *
+           MOVE C43401-TIPO-ABN          TO VMINC-TIPO-ABN.
+           MOVE C43401-ABEND             TO VMINC-ABEND.
+           MOVE VMINC-PARAGRAFO-CORRENTE TO VMINC-PARAGRAFO.
+           MOVE EIBTRMID                 TO VMINC-EIBTRMID.
+           MOVE EIBTASKN                 TO VMINC-EIBTASKN.
+           MOVE EIBDATE                  TO VMINC-EIBDATE.
+           MOVE EIBTIME                  TO VMINC-EIBTIME.
+      *
+           OPEN EXTEND VMINC-FILE.
+           IF NOT VMINC-OK
+              OPEN OUTPUT VMINC-FILE
+           END-IF.
+           IF VMINC-OK
+              WRITE VMINC-REC
+              CLOSE VMINC-FILE
+           END-IF.
+      *
+       EX-SCRIVI-VMINC.
+           EXIT.
+      *-------------------------------------------------------------*
+      *---- LOG DEL TEMPO DI RISPOSTA DEL GIRO DI SCHERMO VM00 -------*
+      *-------------------------------------------------------------*
+       SCRIVI-VMPERF.
+      *
+           MOVE EIBTRMID    TO VMPERF-EIBTRMID.
+           MOVE EIBDATE     TO VMPERF-EIBDATE.
+      *
+      *---- EIBTIME/DFH-EIBTIME-INIZIO SONO IN FORMATO 0HHMMSS: -------*
+      *---- SI CONVERTE OGNUNO IN SECONDI PRIMA DI SOTTRARRE, ---------*
+      *---- ALTRIMENTI OGNI CAMBIO DI MINUTO/ORA FALSEREBBE L'ESITO ---*
+           DIVIDE DFH-EIBTIME-INIZIO BY 10000
+              GIVING VMPERF-HH-INIZIO
+              REMAINDER VMPERF-MMSS-INIZIO.
+           DIVIDE VMPERF-MMSS-INIZIO BY 100
+              GIVING VMPERF-MM-INIZIO
+              REMAINDER VMPERF-SS-INIZIO.
+           COMPUTE VMPERF-SEC-INIZIO = (VMPERF-HH-INIZIO * 3600)
+                                     + (VMPERF-MM-INIZIO * 60)
+                                     +  VMPERF-SS-INIZIO.
+      *
+           DIVIDE EIBTIME BY 10000
+              GIVING VMPERF-HH-FINE
+              REMAINDER VMPERF-MMSS-FINE.
+           DIVIDE VMPERF-MMSS-FINE BY 100
+              GIVING VMPERF-MM-FINE
+              REMAINDER VMPERF-SS-FINE.
+           COMPUTE VMPERF-SEC-FINE = (VMPERF-HH-FINE * 3600)
+                                   + (VMPERF-MM-FINE * 60)
+                                   +  VMPERF-SS-FINE.
+      *
+           COMPUTE VMPERF-INTERVALLO = VMPERF-SEC-FINE
+                                      - VMPERF-SEC-INIZIO.
+      *---- GIRO A CAVALLO DI MEZZANOTTE: RIPORTA A SECONDI POSITIVI --*
+           IF VMPERF-INTERVALLO < ZERO
+              ADD 86400 TO VMPERF-INTERVALLO
+           END-IF.
+      *
+           OPEN EXTEND VMPERF-FILE.
+           IF NOT VMPERF-OK
+              OPEN OUTPUT VMPERF-FILE
+           END-IF.
+           IF VMPERF-OK
+              WRITE VMPERF-REC
+              CLOSE VMPERF-FILE
+           END-IF.
+      *
+       EX-SCRIVI-VMPERF.
+           EXIT.
       *
        CONTROLLO-PF.
       *
@@ -1203,9 +1527,12 @@ NT    *    06 FILLER                PIC X(14).
            IF (NOT     INVIO  AND
                NOT     PF1    AND
                NOT     PF2    AND
+               NOT     PF4    AND
+               NOT     PF5    AND
+               NOT     PF6    AND
                NOT     PF25)
               MOVE "1" TO ERR-GENERICO
-              MOVE "TASTO INVALIDO" TO ELEM-TST-ERR.
+              MOVE MSG-TASTO-INVALIDO TO ELEM-TST-ERR.
       *
        EX-CONTROLLO-PF.
            EXIT.
@@ -1214,14 +1541,79 @@ NT    *    06 FILLER                PIC X(14).
       *-------------------------------------------------------------*
        CONTROLLI.
       *
-           PERFORM CTR-CAMPO-INPUT THRU EX-CTR-CAMPO-INPUT.
-      *
-           IF ERRORI = SPACE  AND INVIO                                 *CSTD
-              MOVE CINPUT       TO CINPO
-                                   COUTPUT.
+           IF PF2
+              PERFORM ESEGUI-TEST-REGR THRU EX-ESEGUI-TEST-REGR
+           ELSE
+              IF PF4
+                 PERFORM STAMPA-PARAMETRI THRU EX-STAMPA-PARAMETRI
+              ELSE
+                 IF PF5
+                    PERFORM TOGGLA-MODO-ESTESO
+                       THRU EX-TOGGLA-MODO-ESTESO
+                 ELSE
+                    IF PF6
+                       PERFORM STAMPA-EVIDENZA
+                          THRU EX-STAMPA-EVIDENZA
+                    ELSE
+                       PERFORM CTR-CAMPO-INPUT THRU EX-CTR-CAMPO-INPUT
+                       PERFORM CTR-PARAMETRI   THRU EX-CTR-PARAMETRI
+                       PERFORM CTR-TASTO2      THRU EX-CTR-TASTO2
+                       IF ERRORI = SPACE  AND INVIO                     *CSTD
+                          MOVE CINPUT       TO CINPO
+                                               COUTPUT
+                          MOVE CINPUT2      TO COUTPUT2
+                          IF MODO-ESTESO
+                             MOVE CINPUT-EXT TO COUTPUT-EXT
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
       *
        EX-CONTROLLI.
            EXIT.
+      *-------------------------------------------------------------*
+      *------------ PASSO DELLA SUITE DI REGRESSIONE VMTEST ---------*
+      *-------------------------------------------------------------*
+       ESEGUI-TEST-REGR.
+      *
+           ADD 1                      TO DFH-VMTEST-INDICE.
+           MOVE DFH-VMTEST-INDICE     TO VMTEST-INDICE-REL.
+      *
+           OPEN INPUT VMTEST-FILE.
+           MOVE VMTEST-STATUS TO VMTEST-READ-STATUS.
+           IF VMTEST-OK
+              READ VMTEST-FILE
+                 INVALID KEY
+                    SET VMTEST-NOTFND TO TRUE
+              END-READ
+              MOVE VMTEST-STATUS TO VMTEST-READ-STATUS
+              CLOSE VMTEST-FILE
+           END-IF.
+      *
+           IF VMTEST-CASO-TROVATO
+              MOVE VMTEST-INPUT      TO CINPUT
+              PERFORM CTR-CAMPO-INPUT THRU EX-CTR-CAMPO-INPUT
+              PERFORM CTR-PARAMETRI   THRU EX-CTR-PARAMETRI
+              MOVE SPACE             TO COUTPUT
+              IF ERR-INP = SPACE AND ERR-PARM = SPACE
+                 MOVE CINPUT         TO COUTPUT
+              END-IF
+              MOVE DFH-VMTEST-INDICE TO VMTEST-MSG-NUM
+              IF COUTPUT = VMTEST-ATTESO
+                 MOVE MSG-TEST-SUPERATO TO VMTEST-MSG-ESITO
+              ELSE
+                 MOVE MSG-TEST-FALLITO  TO VMTEST-MSG-ESITO
+              END-IF
+              MOVE VMTEST-MSG-AREA   TO MESSO
+           ELSE
+              MOVE ZERO              TO DFH-VMTEST-INDICE
+              MOVE MSG-FINE-TEST     TO MESSO
+           END-IF.
+      *
+       EX-ESEGUI-TEST-REGR.
+           EXIT.
       *
        CTR-CAMPO-INPUT.
       *              
@@ -1238,11 +1630,160 @@ NT    *    06 FILLER                PIC X(14).
        ERRO-CAMPO-INPUT.
       *
            MOVE "1" TO ERR-INP.
+           MOVE 01  TO TIPO-ERRORE.
            PERFORM CARICA-ERRORI THRU EX-CARICA-ERRORI.
       *
        EX-ERRO-CAMPO-INPUT.
            EXIT.
       *
+      *-------------------------------------------------------------*
+      *------- CONTROLLO CINPUT CONTRO IL CONTESTO DI PA-REC ---------*
+      *-------------------------------------------------------------*
+       CTR-PARAMETRI.
+      *
+           MOVE SPACE             TO ERR-PARM.
+      *
+           IF NOT (CINPUT = SPACE OR LOW-VALUE)
+              IF CINPUT (1:2) NOT = PA-SIGLA  OR
+                 CINPUT (3:2) NOT = PA-COD-FIL
+                 MOVE "1" TO ERR-PARM
+                 MOVE 02  TO TIPO-ERRORE
+                 PERFORM CARICA-ERRORI THRU EX-CARICA-ERRORI
+              END-IF
+           END-IF.
+      *
+       EX-CTR-PARAMETRI.
+           EXIT.
+      *
+      *-------------------------------------------------------------*
+      *--- CONTROLLO CINPUT2 TRAMITE TPFNUM (DECIMALI E SEGNO OK) -----*
+      *-------------------------------------------------------------*
+       CTR-TASTO2.
+      *
+           MOVE SPACE             TO ERR-TASTO2.
+      *
+           IF NOT (CINPUT2 = SPACE OR LOW-VALUE)
+              MOVE CINPUT2  TO TPF-CAMPO
+              PERFORM LINK-TPFNUM      THRU  EX-LINK-TPFNUM
+              IF TPF-SWERR   >  SPACE
+                 MOVE "1" TO ERR-TASTO2
+                 MOVE 03  TO TIPO-ERRORE
+                 PERFORM CARICA-ERRORI THRU EX-CARICA-ERRORI
+              END-IF
+           END-IF.
+      *
+       EX-CTR-TASTO2.
+           EXIT.
+      *
+      *-------------------------------------------------------------*
+      *--- ATTIVA/DISATTIVA IL CAMPO ESTESO CINPX/COUTX (PF5) ---------*
+      *-------------------------------------------------------------*
+       TOGGLA-MODO-ESTESO.
+      *
+           IF MODO-ESTESO
+              MOVE SPACE TO DFH-MODO-ESTESO
+           ELSE
+              MOVE "1"   TO DFH-MODO-ESTESO
+           END-IF.
+      *
+       EX-TOGGLA-MODO-ESTESO.
+           EXIT.
+      *
+      *-------------------------------------------------------------*
+      *------- STAMPA DEI PARAMETRI DI PA-REC (PF4) -------------------*
+      *-------------------------------------------------------------*
+       STAMPA-PARAMETRI.
+      *
+           MOVE PA-VARIAZ TO STAMPA-VARIAZ.
+           MOVE PA-USO    TO STAMPA-USO.
+      *
+           MOVE SPACE TO MESSAGGIO.
+           STRING "PA-SIGLA="    PA-SIGLA
+                  " PA-COD-FIL=" PA-COD-FIL
+                  " PA-VARIAZ="  STAMPA-VARIAZ
+                  " PA-USO="     STAMPA-USO
+                  DELIMITED BY SIZE INTO MESSAGGIO.
+           SET C43401-PR-ERASE   TO TRUE.
+           MOVE 80 TO C43401-LENGTH.
+           CALL "C43401PRTF" USING KPJBA
+                                   C43401-EIB
+                                   C43401-PR
+                                   C43401-LENGTH MESSAGGIO.
+      *
+           MOVE SPACE TO MESSAGGIO.
+           STRING "PA-COD-COSTO="    PA-COD-COSTO
+                  " PA-GRUPPO-LIFO=" PA-GRUPPO-LIFO
+                  " PA-TEST-M="      PA-TEST-M
+                  " PA-SCAFFALE="    PA-SCAFFALE
+                  DELIMITED BY SIZE INTO MESSAGGIO.
+           SET C43401-PR-NOERASE TO TRUE.
+           CALL "C43401PRTF" USING KPJBA
+                                   C43401-EIB
+                                   C43401-PR
+                                   C43401-LENGTH MESSAGGIO.
+      *
+           MOVE SPACE TO MESSAGGIO.
+           STRING "PA-COD-IVA="
+                  PA-EL-COD-IVA (1)  " " PA-EL-COD-IVA (2)  " "
+                  PA-EL-COD-IVA (3)  " " PA-EL-COD-IVA (4)  " "
+                  PA-EL-COD-IVA (5)  " " PA-EL-COD-IVA (6)  " "
+                  PA-EL-COD-IVA (7)  " " PA-EL-COD-IVA (8)  " "
+                  PA-EL-COD-IVA (9)  " " PA-EL-COD-IVA (10)
+                  DELIMITED BY SIZE INTO MESSAGGIO.
+           CALL "C43401PRTF" USING KPJBA
+                                   C43401-EIB
+                                   C43401-PR
+                                   C43401-LENGTH MESSAGGIO.
+      *
+           MOVE MSG-STAMPA-OK TO MESSO.
+      *
+       EX-STAMPA-PARAMETRI.
+           EXIT.
+      *
+      *-------------------------------------------------------------*
+      *------- STAMPA EVIDENZA DELLO SCHERMO CORRENTE (PF6) ----------*
+      *-------------------------------------------------------------*
+       STAMPA-EVIDENZA.
+      *
+           MOVE SPACE TO MESSAGGIO.
+           STRING "CINPUT="  CINPUT
+                  " COUTPUT=" COUTPUT
+                  DELIMITED BY SIZE INTO MESSAGGIO.
+           SET C43401-PR-ERASE   TO TRUE.
+           MOVE 80 TO C43401-LENGTH.
+           CALL "C43401PRTF" USING KPJBA
+                                   C43401-EIB
+                                   C43401-PR
+                                   C43401-LENGTH MESSAGGIO.
+      *
+           MOVE SPACE TO MESSAGGIO.
+           STRING "TASTO-FUNZIONE=" TASTO-FUNZIONE
+                  " DFH-CHNTE="     DFH-CHNTE
+                  " DFH-CHATO="     DFH-CHATO
+                  DELIMITED BY SIZE INTO MESSAGGIO.
+           SET C43401-PR-NOERASE TO TRUE.
+           CALL "C43401PRTF" USING KPJBA
+                                   C43401-EIB
+                                   C43401-PR
+                                   C43401-LENGTH MESSAGGIO.
+      *
+           MOVE EIBDATE TO EVID-EIBDATE.
+           MOVE EIBTIME TO EVID-EIBTIME.
+           MOVE SPACE TO MESSAGGIO.
+           STRING "EIBDATE="  EVID-EIBDATE
+                  " EIBTIME=" EVID-EIBTIME
+                  " EIBTRMID=" EIBTRMID
+                  DELIMITED BY SIZE INTO MESSAGGIO.
+           CALL "C43401PRTF" USING KPJBA
+                                   C43401-EIB
+                                   C43401-PR
+                                   C43401-LENGTH MESSAGGIO.
+      *
+           MOVE MSG-EVIDENZA-OK TO MESSO.
+      *
+       EX-STAMPA-EVIDENZA.
+           EXIT.
+      *
       *-----------------------------------------------------------
       *         CONTROLLI VARI
       *-----------------------------------------------------------
@@ -1257,6 +1798,8 @@ NT    *    06 FILLER                PIC X(14).
               TPF-CAMPO-R >   25     OR
               TPF-NRO-DECIMALI >  ZERO
               MOVE "1" TO ERR-TASTO
+              MOVE 04  TO TIPO-ERRORE
+              PERFORM CARICA-ERRORI THRU EX-CARICA-ERRORI
            ELSE
               MOVE TPF-CAMPO-R TO TASTO-N
               MOVE TASTO TO TASTO-FUNZIONE
@@ -1405,6 +1948,25 @@ NT    *    06 FILLER                PIC X(14).
       *
            IF CINPUT NOT = SPACE
               MOVE CINPUT                TO COUTPUT.
+      *
+           MOVE SPACE                TO COUTPUT2.
+      *
+           IF   CINP2L         >        ZERO OR                         *CSTD
+                CINP2A         =  DFHCANC
+              MOVE CINP2I           TO CINPUT2
+              INSPECT CINPUT2 REPLACING ALL LOW-VALUE BY SPACE          *CSTD
+              INSPECT CINPUT2 REPLACING ALL "_" BY SPACE.               *CSTD
+      *
+           MOVE SPACE                TO COUTPUT-EXT.
+      *
+           IF MODO-ESTESO
+              IF   CINPXL         >        ZERO OR                      *CSTD
+                   CINPXA         =  DFHCANC
+                 MOVE CINPXI           TO CINPUT-EXT
+                 INSPECT CINPUT-EXT REPLACING ALL LOW-VALUE BY SPACE     *CSTD
+                 INSPECT CINPUT-EXT REPLACING ALL "_" BY SPACE           *CSTD
+              END-IF
+           END-IF.
       *
        EX-AGGIORNA-COMMAREA.
            EXIT.
@@ -1413,8 +1975,13 @@ NT    *    06 FILLER                PIC X(14).
            MOVE SPACE    TO   ERRORI                                    *CSTD
                               DFH-TABELLA-ERRORI
                               CINPUT
-                              COUTPUT.
-           MOVE ZERO     TO   TASTO.
+                              COUTPUT
+                              CINPUT2
+                              COUTPUT2
+                              CINPUT-EXT
+                              COUTPUT-EXT.
+           MOVE ZERO     TO   TASTO
+                              DFH-VMTEST-INDICE.
        EX-INIZIALIZZA.
            EXIT.
       *
@@ -1424,20 +1991,13 @@ NT    *    06 FILLER                PIC X(14).
       *    MOVE         DFH-CURRENT-DATE    TO      SYSDT00O.
       *    MOVE         EIBTIME             TO      SYSOR00O.
       *    MOVE         PA-SIGLA            TO      SIGCD00O.
-           IF ERR-TASTO > SPACE                                         *CSTD
-              MOVE "TASTO INVALIDO" TO ELEM-TST-ERR.  
-      *
-           MOVE         TABELLA-ERRORI      TO      MESSO.
-           MOVE         ELEM-TST-ERR        TO      MESSO.
-           MOVE "F3=USCITA INVIO=DUPLICA CAMPO"    TO DTASFUNO.
+           MOVE MSG-AIUTO-TASTI      TO DTASFUNO.
            PERFORM RIEMPI-MAPPA   THRU  EX-RIEMPI-MAPPA.
            IF ERRORI = SPACE  OR                                        *CSTD
               (ALTRI-ERRORI = SPACES AND ERR-GENERICO > SPACES)
               MOVE -1 TO CINPL.
       *
-           IF ERR-INP = "1"
-              MOVE "CAMPO IN INPUT A SPAZIO"    TO MESSO
-           END-IF.
+           PERFORM COMPONI-MESSO-ERRORI THRU EX-COMPONI-MESSO-ERRORI.
       *
            IF  DATA-ONLY
       *===================================================== START ==== *C43401
@@ -1467,6 +2027,8 @@ NT    *    06 FILLER                PIC X(14).
                IF NOT C43401-WS-OK                                      *C43401
                   SET C43401-NO-IGNORE TO TRUE                          *C43401
                   IF C43401-NO-IGNORE                                   *C43401
+                     MOVE "SEND-MAPPA" TO VMINC-PARAGRAFO-CORRENTE
+                     PERFORM SCRIVI-VMINC THRU EX-SCRIVI-VMINC
                      CALL "C43401ABRT" USING C43401-WKSTG               *C43401
                                            C43401-EIB                   *C43401
                                            C43401-LKSTG                 *C43401
@@ -1500,6 +2062,8 @@ NT    *    06 FILLER                PIC X(14).
               IF NOT C43401-WS-OK                                       *C43401
                  SET C43401-NO-IGNORE TO TRUE                           *C43401
                  IF C43401-NO-IGNORE                                    *C43401
+                    MOVE "SEND-MAPPA" TO VMINC-PARAGRAFO-CORRENTE
+                    PERFORM SCRIVI-VMINC THRU EX-SCRIVI-VMINC
                     CALL "C43401ABRT" USING C43401-WKSTG                *C43401
                                           C43401-EIB                    *C43401
                                           C43401-LKSTG                  *C43401
@@ -1541,6 +2105,35 @@ NT    *    06 FILLER                PIC X(14).
       *
            IF ERR-TASTO = SPACE
               MOVE TASTO-N TO TASFUNO.
+      *
+           MOVE CINPUT2      TO CINP2O.
+      *
+           IF CINPUT2   = SPACE
+              MOVE ALL "_"   TO CINP2O.
+      *
+           MOVE COUTPUT2     TO COUT2O.
+      *
+           IF COUTPUT2   = SPACE
+              MOVE ALL "_"   TO COUT2O.
+      *
+           MOVE CINPUT-EXT   TO CINPXO.
+      *
+           IF CINPUT-EXT = SPACE
+              MOVE ALL "_"   TO CINPXO.
+      *
+           MOVE COUTPUT-EXT  TO COUTXO.
+      *
+           IF COUTPUT-EXT = SPACE
+              MOVE ALL "_"   TO COUTXO.
+      *
+           MOVE SPACE             TO DFRAMEO.
+           MOVE CSM-NOMEJOB (1:7) TO DFRAMEO (1:7).
+           MOVE CSM-NRJOB (4:3)   TO DFRAMEO (9:3).
+      *
+           MOVE "PRI" TO M01O.
+      *
+           IF RDS-CALL = "S" OR RDS-WTRC = "S"
+              MOVE "RDS" TO M01O.
       *
            INSPECT TASFUNI REPLACING ALL SPACE BY "_".                  .C2
       *    TRANSFORM TASFUNI FROM SPACE TO "_".                         .CB
@@ -1555,10 +2148,22 @@ NT    *    06 FILLER                PIC X(14).
            IF ERR-INP > SPACE                                           *CSTD
               MOVE DFHBMBRY TO CINPA
               MOVE -1 TO CINPL.
+      *
+           IF ERR-PARM > SPACE                                          *CSTD
+              MOVE DFHBMBRY TO CINPA
+              MOVE -1 TO CINPL.
       *
            IF ERR-TASTO > SPACE                                         *CSTD
               MOVE DFHBMUNB TO TASFUNA
               MOVE -1 TO TASFUNL.
+      *
+           IF ERR-TASTO2 > SPACE                                        *CSTD
+              MOVE DFHBMBRY TO CINP2A
+              MOVE -1 TO CINP2L.
+      *
+           IF NOT MODO-ESTESO                                           *CSTD
+              MOVE DFHBMASK TO CINPXA
+              MOVE -1 TO CINPXL.
       *
        EX-ATTR-MAPPA.
            EXIT.
@@ -1570,15 +2175,80 @@ NT    *    06 FILLER                PIC X(14).
            MOVE DFHBMASK       TO DTASFUNA.
            MOVE DFHBMASD       TO TASFUNA.
            MOVE DFHBMUNP       TO CINPA.
+           MOVE DFHBMUNP       TO CINP2A.
+           MOVE DFHBMUNP       TO CINPXA.
       *
        EX-RIPRISTINA-ATTR.
            EXIT.
+      *
+      *-------------------------------------------------------------*
+      *------- CARICAMENTO MESSAGGI SECONDO CSM-LINGUA ---------------*
+      *-------------------------------------------------------------*
+       CARICA-MESSAGGI.
+      *
+           EVALUATE CSM-LINGUA
+              WHEN "ENG"
+                 MOVE "INVALID KEY"
+                                     TO MSG-TASTO-INVALIDO
+                 MOVE "INPUT FIELD IS BLANK"
+                                     TO MSG-CAMPO-VUOTO
+                 MOVE "COMPANY/BRANCH CONTEXT INVALID"
+                                     TO MSG-CONTESTO-ERRATO
+                 MOVE "TEST PASSED"
+                                     TO MSG-TEST-SUPERATO
+                 MOVE "TEST FAILED"
+                                     TO MSG-TEST-FALLITO
+                 MOVE "END OF TEST CASES - RESTARTING FROM THE FIRST"
+                                     TO MSG-FINE-TEST
+                 MOVE "PA-REC PARAMETERS PRINTED"
+                                     TO MSG-STAMPA-OK
+                 MOVE "SECOND FIELD MUST BE A VALID SIGNED NUMBER"
+                                     TO MSG-CAMPO2-INVALIDO
+                 MOVE "F3=EXIT ENTER=DUPLICATE FIELD F2=TEST SUITE
+      -              " F4=PRINT F5=WIDE FIELD F6=PRINT EVIDENCE"
+                                     TO MSG-AIUTO-TASTI
+                 MOVE "TARGET PROGRAM NOT AVAILABLE: "
+                                     TO MSG-PGM-NON-TROVATO
+                 MOVE "SCREEN EVIDENCE PRINTED"
+                                     TO MSG-EVIDENZA-OK
+                 MOVE "INVALID CALL"
+                                     TO MSG-RICHIAMO-ERRATO
+              WHEN OTHER
+                 MOVE "TASTO INVALIDO"
+                                     TO MSG-TASTO-INVALIDO
+                 MOVE "CAMPO IN INPUT A SPAZIO"
+                                     TO MSG-CAMPO-VUOTO
+                 MOVE "CONTESTO AZIENDA/FILIALE NON VALIDO"
+                                     TO MSG-CONTESTO-ERRATO
+                 MOVE "TEST SUPERATO"
+                                     TO MSG-TEST-SUPERATO
+                 MOVE "TEST FALLITO"
+                                     TO MSG-TEST-FALLITO
+                 MOVE "FINE CASI DI TEST - SI RIPARTE DAL PRIMO"
+                                     TO MSG-FINE-TEST
+                 MOVE "PARAMETRI PA-REC STAMPATI"
+                                     TO MSG-STAMPA-OK
+                 MOVE "SECONDO CAMPO NON E' UN NUMERO SEGNATO VALIDO"
+                                     TO MSG-CAMPO2-INVALIDO
+                 MOVE "F3=USCITA INVIO=DUPLICA CAMPO F2=SUITE PROVE
+      -              " F4=STAMPA F5=CAMPO ESTESO F6=STAMPA EVIDENZA"
+                                     TO MSG-AIUTO-TASTI
+                 MOVE "PROGRAMMA DI DESTINAZIONE NON TROVATO: "
+                                     TO MSG-PGM-NON-TROVATO
+                 MOVE "EVIDENZA VIDEO STAMPATA"
+                                     TO MSG-EVIDENZA-OK
+                 MOVE "RICHIAMO ERRATO"
+                                     TO MSG-RICHIAMO-ERRATO
+           END-EVALUATE.
+      *
+       EX-CARICA-MESSAGGI.
+           EXIT.
       *
        CARICA-ERRORI.
       *
            MOVE "ERRORI:" TO ELEM-ERRORE.
       *
-           IF IND NOT > 14
+           IF IND > 0 AND IND NOT > 14
               MOVE TIPO-ERRORE TO TIPO-ERR (IND)
               ADD 1 TO IND
            END-IF.
@@ -1588,6 +2258,61 @@ NT    *    06 FILLER                PIC X(14).
        EX-CARICA-ERRORI.
            EXIT.
       *
+      *-------------------------------------------------------------*
+      *--- COMPONE IN MESSO TUTTI I MESSAGGI DI ERRORE ATTIVI ---------*
+      *-------------------------------------------------------------*
+       COMPONI-MESSO-ERRORI.
+      *
+           MOVE SPACE TO MESSO.
+           MOVE 1     TO MESSO-PTR.
+      *
+           IF ERR-TASTO = "1" OR ERR-GENERICO = "1"
+              IF MESSO-PTR > 1
+                 STRING " / " DELIMITED BY SIZE INTO MESSO
+                    WITH POINTER MESSO-PTR
+              END-IF
+              STRING MSG-TASTO-INVALIDO DELIMITED BY SIZE INTO MESSO
+                 WITH POINTER MESSO-PTR
+                 ON OVERFLOW CONTINUE
+              END-STRING
+           END-IF.
+      *
+           IF ERR-INP = "1"
+              IF MESSO-PTR > 1
+                 STRING " / " DELIMITED BY SIZE INTO MESSO
+                    WITH POINTER MESSO-PTR
+              END-IF
+              STRING MSG-CAMPO-VUOTO DELIMITED BY SIZE INTO MESSO
+                 WITH POINTER MESSO-PTR
+                 ON OVERFLOW CONTINUE
+              END-STRING
+           END-IF.
+      *
+           IF ERR-PARM = "1"
+              IF MESSO-PTR > 1
+                 STRING " / " DELIMITED BY SIZE INTO MESSO
+                    WITH POINTER MESSO-PTR
+              END-IF
+              STRING MSG-CONTESTO-ERRATO DELIMITED BY SIZE INTO MESSO
+                 WITH POINTER MESSO-PTR
+                 ON OVERFLOW CONTINUE
+              END-STRING
+           END-IF.
+      *
+           IF ERR-TASTO2 = "1"
+              IF MESSO-PTR > 1
+                 STRING " / " DELIMITED BY SIZE INTO MESSO
+                    WITH POINTER MESSO-PTR
+              END-IF
+              STRING MSG-CAMPO2-INVALIDO DELIMITED BY SIZE INTO MESSO
+                 WITH POINTER MESSO-PTR
+                 ON OVERFLOW CONTINUE
+              END-STRING
+           END-IF.
+      *
+       EX-COMPONI-MESSO-ERRORI.
+           EXIT.
+      *
       *
        SEND-TEXT.
       *===================================================== START ==== *C43401
@@ -1616,6 +2341,18 @@ NT    *    06 FILLER                PIC X(14).
       *===================================================== END   ==== *C43401
        EX-SEND-TEXT.
 
+      *-------------------------------------------------------------*
+      *-- DIAGNOSTICA PER PROGRAMMA DI DESTINAZIONE NON DISPONIBILE --*
+      *-------------------------------------------------------------*
+       DIAGNOSTICA-PGM-MANCANTE.
+      *
+           MOVE SPACE               TO MESSAGGIO.
+           MOVE MSG-PGM-NON-TROVATO TO MESSAGGIO (1:40).
+           MOVE PROGR-CHIAMANTE     TO MESSAGGIO (41:8).
+           PERFORM SEND-TEXT          THRU EX-SEND-TEXT.
+      *
+       EX-DIAGNOSTICA-PGM-MANCANTE.
+           EXIT.
       *
        RITORNO-MENU.
       *
@@ -1632,14 +2369,21 @@ NT    *    06 FILLER                PIC X(14).
            END-CALL                                                     *C43401
            MOVE "CO" TO C43401-TIPO-ABN                                 *C43401
            MOVE C43401-CO-STATUS TO C43401-ABEND                        *C43401
-           IF NOT C43401-CO-OK                                          *C43401
-              SET C43401-NO-IGNORE TO TRUE                              *C43401
-              IF C43401-NO-IGNORE                                       *C43401
-                 CALL "C43401ABRT" USING C43401-WKSTG                   *C43401
-                                       C43401-EIB                       *C43401
-                                       C43401-LKSTG                     *C43401
+           IF C43401-CO-PGMIDERR OR C43401-CO-NOTAUTH
+              PERFORM DIAGNOSTICA-PGM-MANCANTE
+                 THRU EX-DIAGNOSTICA-PGM-MANCANTE
+           ELSE
+              IF NOT C43401-CO-OK                                       *C43401
+                 SET C43401-NO-IGNORE TO TRUE                           *C43401
+                 IF C43401-NO-IGNORE                                    *C43401
+                    MOVE "RITORNO-MENU" TO VMINC-PARAGRAFO-CORRENTE
+                    PERFORM SCRIVI-VMINC THRU EX-SCRIVI-VMINC
+                    CALL "C43401ABRT" USING C43401-WKSTG                *C43401
+                                          C43401-EIB                    *C43401
+                                          C43401-LKSTG                  *C43401
+                 END-IF                                                 *C43401
               END-IF                                                    *C43401
-           END-IF                                                       *C43401
+           END-IF.
            MOVE LEN-MENU TO EIBCALEN                                    *C43401
            MOVE DFH-AREA-CONTAB TO C43401-COMM-DATI                     *C43401
            MOVE PROGR-CHIAMANTE TO C43401-LK-X                          *C43401
