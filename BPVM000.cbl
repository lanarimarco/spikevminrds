@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BPVM000.
+      *------------------------------------------------*
+      *     GUIDA BATCH PROVE DI CONNETTIVITA' VM00     *
+      *------------------------------------------------*
+      *   LEGGE UNA LISTA DI TERMINALI/REGIONI (BPVMLST)  *
+      *   ED ESEGUE PER CIASCUNO L'INTERA SUITE DI PROVE  *
+      *   DI VMTEST (LE STESSE PROVATE A MANO DA TPVM000  *
+      *   TRAMITE PF2), SCRIVENDO L'ESITO SU BPVMRPT.     *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.                         *CSTD
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *--------------------------------------------------------------*
+      *    LISTA DEI TERMINALI/REGIONI DA VERIFICARE                  *
+      *--------------------------------------------------------------*
+           SELECT BPVMLST-FILE ASSIGN TO BPVMLST
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS BPVMLST-STATUS.
+      *--------------------------------------------------------------*
+      *    FILE DEI CASI DI PROVA DELLA SUITE DI REGRESSIONE VM00     *
+      *--------------------------------------------------------------*
+           SELECT VMTEST-FILE  ASSIGN TO VMTEST
+                  ORGANIZATION IS RELATIVE
+                  ACCESS MODE  IS RANDOM
+                  RELATIVE KEY IS VMTEST-INDICE-REL
+                  FILE STATUS  IS VMTEST-STATUS.
+      *--------------------------------------------------------------*
+      *    REPORT RIEPILOGATIVO DELL'ESECUZIONE BATCH                 *
+      *--------------------------------------------------------------*
+           SELECT BPVMRPT-FILE ASSIGN TO BPVMRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS BPVMRPT-STATUS.
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  BPVMLST-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  BPVMLST-REC.
+           05  BPVMLST-EIBTRMID      PIC X(4).
+           05  BPVMLST-REGIONE       PIC X(8).
+           05  FILLER                PIC X(68).
+      *
+       FD  VMTEST-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  VMTEST-REC.
+           05  VMTEST-INPUT          PIC X(50).
+           05  VMTEST-ATTESO         PIC X(50).
+      *
+       FD  BPVMRPT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  BPVMRPT-REC.
+           05  BPVMRPT-EIBTRMID      PIC X(4).
+           05  FILLER                PIC X(1)   VALUE SPACE.
+           05  BPVMRPT-REGIONE       PIC X(8).
+           05  FILLER                PIC X(1)   VALUE SPACE.
+           05  BPVMRPT-ESEGUITI      PIC ZZZ9.
+           05  FILLER                PIC X(1)   VALUE SPACE.
+           05  BPVMRPT-SUPERATI      PIC ZZZ9.
+           05  FILLER                PIC X(1)   VALUE SPACE.
+           05  BPVMRPT-FALLITI       PIC ZZZ9.
+           05  FILLER                PIC X(1)   VALUE SPACE.
+           05  BPVMRPT-ESITO         PIC X(4).
+           05  FILLER                PIC X(47).
+      *
+       WORKING-STORAGE SECTION.
+      *--------------------------------------------------------------*
+      *       STATI DEI FILE                                         *
+      *--------------------------------------------------------------*
+       01  FILE-STATUS-AREE.
+        05   BPVMLST-STATUS                PIC XX VALUE "00".
+             88  BPVMLST-OK                       VALUE "00".
+             88  BPVMLST-EOF                      VALUE "10".
+        05   VMTEST-STATUS                 PIC XX VALUE "00".
+             88  VMTEST-OK                        VALUE "00".
+             88  VMTEST-NOTFND                    VALUE "23" "24".
+        05   BPVMRPT-STATUS                PIC XX VALUE "00".
+             88  BPVMRPT-OK                       VALUE "00".
+      *--------------------------------------------------------------*
+      *       FLAGS                                                  *
+      *--------------------------------------------------------------*
+       01  FLAGS.
+        05   FLAG-FINE-LISTA               PIC 9   VALUE ZERO.
+             88  FINE-LISTA                       VALUE 1.
+        05   FLAG-FINE-VMTEST              PIC 9   VALUE ZERO.
+             88  FINE-VMTEST                      VALUE 1.
+        05   FLAG-VOCE-INVALIDA            PIC 9   VALUE ZERO.
+             88  VOCE-INVALIDA                    VALUE 1.
+      *--------------------------------------------------------------*
+      *       CONTATORI E INDICE DELLA SUITE DI PROVA                *
+      *--------------------------------------------------------------*
+       01  VMTEST-AREE.
+        05 VMTEST-INDICE-REL   PIC 9(4) COMP-4 VALUE ZERO.
+        05 VMTEST-ESEGUITI     PIC 9(4) COMP-4 VALUE ZERO.
+        05 VMTEST-SUPERATI     PIC 9(4) COMP-4 VALUE ZERO.
+        05 VMTEST-FALLITI      PIC 9(4) COMP-4 VALUE ZERO.
+        05 VMTEST-COUTPUT      PIC X(50) VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------*
+      *------------------------ MAINLINE -----------------------------*
+      *-------------------------------------------------------------*
+       BPVM000-MAIN.
+      *
+           PERFORM APRI-FILE          THRU EX-APRI-FILE.
+           PERFORM ELABORA-LISTA      THRU EX-ELABORA-LISTA
+              UNTIL FINE-LISTA.
+           PERFORM CHIUDI-FILE        THRU EX-CHIUDI-FILE.
+      *
+           GOBACK.
+      *
+       APRI-FILE.
+      *
+           OPEN INPUT  BPVMLST-FILE.
+           OPEN OUTPUT BPVMRPT-FILE.
+           READ BPVMLST-FILE
+              AT END
+                 SET FINE-LISTA TO TRUE
+           END-READ.
+      *
+       EX-APRI-FILE.
+           EXIT.
+      *
+       CHIUDI-FILE.
+      *
+           CLOSE BPVMLST-FILE
+                 BPVMRPT-FILE.
+      *
+       EX-CHIUDI-FILE.
+           EXIT.
+      *
+      *-------------------------------------------------------------*
+      *---- ESEGUE LA SUITE VMTEST PER UN TERMINALE/REGIONE ----------*
+      *-------------------------------------------------------------*
+       ELABORA-LISTA.
+      *
+           PERFORM CTR-VOCE-LISTA      THRU EX-CTR-VOCE-LISTA.
+      *
+           IF VOCE-INVALIDA
+              MOVE ZERO TO VMTEST-ESEGUITI
+                           VMTEST-SUPERATI
+                           VMTEST-FALLITI
+           ELSE
+              PERFORM ESEGUI-SUITE-VMTEST THRU EX-ESEGUI-SUITE-VMTEST
+           END-IF.
+      *
+           PERFORM SCRIVI-BPVMRPT      THRU EX-SCRIVI-BPVMRPT.
+      *
+           READ BPVMLST-FILE
+              AT END
+                 SET FINE-LISTA TO TRUE
+           END-READ.
+      *
+       EX-ELABORA-LISTA.
+           EXIT.
+      *
+      *-------------------------------------------------------------*
+      *---- LA VOCE DELLA LISTA DEVE INDICARE UN TERMINALE E UNA -----*
+      *---- REGIONE PRIMA DI LANCIARE LA SUITE PER QUELL'ENTRY   -----*
+      *-------------------------------------------------------------*
+       CTR-VOCE-LISTA.
+      *
+           MOVE ZERO TO FLAG-VOCE-INVALIDA.
+      *
+           IF (BPVMLST-EIBTRMID = SPACE OR LOW-VALUE) OR
+              (BPVMLST-REGIONE  = SPACE OR LOW-VALUE)
+              SET VOCE-INVALIDA TO TRUE
+           END-IF.
+      *
+       EX-CTR-VOCE-LISTA.
+           EXIT.
+      *
+       ESEGUI-SUITE-VMTEST.
+      *
+           MOVE ZERO TO VMTEST-INDICE-REL
+                        VMTEST-ESEGUITI
+                        VMTEST-SUPERATI
+                        VMTEST-FALLITI.
+           MOVE ZERO TO FLAG-FINE-VMTEST.
+      *
+           OPEN INPUT VMTEST-FILE.
+      *
+           PERFORM PROVA-UN-CASO THRU EX-PROVA-UN-CASO
+              UNTIL FINE-VMTEST.
+      *
+           CLOSE VMTEST-FILE.
+      *
+       EX-ESEGUI-SUITE-VMTEST.
+           EXIT.
+      *
+       PROVA-UN-CASO.
+      *
+           ADD 1 TO VMTEST-INDICE-REL.
+      *
+           READ VMTEST-FILE
+              INVALID KEY
+                 SET VMTEST-NOTFND TO TRUE
+           END-READ.
+      *
+           IF VMTEST-OK
+              ADD 1 TO VMTEST-ESEGUITI
+              PERFORM CTR-CAMPO-INPUT THRU EX-CTR-CAMPO-INPUT
+              IF VMTEST-COUTPUT = VMTEST-ATTESO
+                 ADD 1 TO VMTEST-SUPERATI
+              ELSE
+                 ADD 1 TO VMTEST-FALLITI
+              END-IF
+           ELSE
+              SET FINE-VMTEST TO TRUE
+           END-IF.
+      *
+       EX-PROVA-UN-CASO.
+           EXIT.
+      *
+      *-------------------------------------------------------------*
+      *---- STESSO CONTROLLO DI CINPUT VUOTO/BASSI VALORI DI TPVM000 --*
+      *-------------------------------------------------------------*
+       CTR-CAMPO-INPUT.
+      *
+           MOVE SPACE TO VMTEST-COUTPUT.
+      *
+           IF NOT (VMTEST-INPUT = SPACE OR LOW-VALUE)
+              MOVE VMTEST-INPUT TO VMTEST-COUTPUT
+           END-IF.
+      *
+       EX-CTR-CAMPO-INPUT.
+           EXIT.
+      *
+       SCRIVI-BPVMRPT.
+      *
+           MOVE SPACE               TO BPVMRPT-REC.
+           MOVE BPVMLST-EIBTRMID    TO BPVMRPT-EIBTRMID.
+           MOVE BPVMLST-REGIONE     TO BPVMRPT-REGIONE.
+           MOVE VMTEST-ESEGUITI     TO BPVMRPT-ESEGUITI.
+           MOVE VMTEST-SUPERATI     TO BPVMRPT-SUPERATI.
+           MOVE VMTEST-FALLITI      TO BPVMRPT-FALLITI.
+      *
+           IF VOCE-INVALIDA
+              MOVE "N/D " TO BPVMRPT-ESITO
+           ELSE
+              IF VMTEST-ESEGUITI > ZERO AND VMTEST-FALLITI = ZERO
+                 MOVE "OK  " TO BPVMRPT-ESITO
+              ELSE
+                 MOVE "KO  " TO BPVMRPT-ESITO
+              END-IF
+           END-IF.
+      *
+           WRITE BPVMRPT-REC.
+      *
+       EX-SCRIVI-BPVMRPT.
+           EXIT.
+      *
+       END PROGRAM BPVM000.
