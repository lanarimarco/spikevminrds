@@ -0,0 +1,16 @@
+//BPVM000  JOB  (ACCT),'PROVE VM00 BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* ESECUZIONE NON PRESIDIATA DELLA SUITE DI PROVE VM00, DA      *
+//* LANCIARE SUBITO DOPO L'IPL SU UNA LISTA DI TERMINALI/REGIONI *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=BPVM000
+//STEPLIB  DD  DSN=PROD.APPL.LOADLIB,DISP=SHR
+//BPVMLST  DD  DSN=PROD.APPL.VM00.TERMLIST,DISP=SHR
+//VMTEST   DD  DSN=PROD.APPL.VM00.VMTEST,DISP=SHR
+//BPVMRPT  DD  DSN=PROD.APPL.VM00.BPVMRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
